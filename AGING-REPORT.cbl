@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHIPMENT-AGING-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS SYSIN.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLY-CHAIN-FILE ASSIGN TO "SUPPLYCHAIN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS FS-SUPPLY-CHAIN.
+           SELECT AGING-SORT-FILE ASSIGN TO "AGINGSRT.DAT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SUPPLY-CHAIN-FILE.
+       01 SUPPLY-CHAIN-RECORD-DATA.
+           COPY SUPPLY-CHAIN-RECORD.
+
+       SD AGING-SORT-FILE.
+       01 AGING-SORT-RECORD.
+           05 AS-SUPPLIER-ID       PIC X(10).
+           05 AS-DAYS-OVERDUE      PIC 9(5).
+           05 AS-ITEM-ID           PIC X(10).
+           05 AS-ITEM-DESCRIPTION  PIC X(50).
+           05 AS-SHIPMENT-ID       PIC X(15).
+           05 AS-SHIPMENT-DATE     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SUPPLY-CHAIN          PIC XX.
+       01 WS-END-OF-FILE           PIC X(3) VALUE "NO".
+       01 WS-SORT-END-OF-FILE      PIC X(3) VALUE "NO".
+       01 WS-AGING-THRESHOLD-DAYS  PIC 9(3) VALUE 7.
+       01 WS-THRESHOLD-ENTRY       PIC 9(3) VALUE ZERO.
+       01 WS-CURRENT-DATE          PIC 9(8).
+       01 WS-SHIPMENT-INT          PIC 9(9).
+       01 WS-CURRENT-INT           PIC 9(9).
+       01 WS-DAYS-OVERDUE          PIC 9(5).
+       01 WS-PRIOR-SUPPLIER-ID     PIC X(10) VALUE SPACES.
+       01 WS-SUPPLIER-TOTAL        PIC 9(5) VALUE ZERO.
+       01 WS-GRAND-TOTAL           PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY "OVERDUE SHIPMENT AGING REPORT"
+           DISPLAY "ENTER AGING THRESHOLD IN DAYS (0 = DEFAULT 7): "
+           ACCEPT WS-THRESHOLD-ENTRY FROM CONSOLE
+           IF WS-THRESHOLD-ENTRY > 0
+               MOVE WS-THRESHOLD-ENTRY TO WS-AGING-THRESHOLD-DAYS
+           END-IF
+           DISPLAY "THRESHOLD (DAYS): " WS-AGING-THRESHOLD-DAYS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           SORT AGING-SORT-FILE
+               ON ASCENDING KEY AS-SUPPLIER-ID
+               ON DESCENDING KEY AS-DAYS-OVERDUE
+               INPUT PROCEDURE IS SELECT-OVERDUE-RECORDS
+               OUTPUT PROCEDURE IS PRODUCE-AGING-REPORT
+           DISPLAY "GRAND TOTAL OVERDUE SHIPMENTS: " WS-GRAND-TOTAL
+           STOP RUN.
+
+       SELECT-OVERDUE-RECORDS.
+           OPEN INPUT SUPPLY-CHAIN-FILE
+           PERFORM FILE-STATUS-CHECK
+           READ SUPPLY-CHAIN-FILE NEXT RECORD
+               AT END MOVE "YES" TO WS-END-OF-FILE
+           END-READ
+           PERFORM UNTIL WS-END-OF-FILE = "YES"
+               IF SHIPMENT-DATE OF SUPPLY-CHAIN-RECORD-DATA > 0
+                   AND RECEIVED-DATE OF SUPPLY-CHAIN-RECORD-DATA = 0
+                   PERFORM EVALUATE-SHIPMENT-AGE
+               END-IF
+               READ SUPPLY-CHAIN-FILE NEXT RECORD
+                   AT END MOVE "YES" TO WS-END-OF-FILE
+               END-READ
+           END-PERFORM
+           CLOSE SUPPLY-CHAIN-FILE.
+
+       EVALUATE-SHIPMENT-AGE.
+           COMPUTE WS-SHIPMENT-INT = FUNCTION INTEGER-OF-DATE
+               (SHIPMENT-DATE OF SUPPLY-CHAIN-RECORD-DATA)
+           COMPUTE WS-CURRENT-INT = FUNCTION INTEGER-OF-DATE
+               (WS-CURRENT-DATE)
+           COMPUTE WS-DAYS-OVERDUE = WS-CURRENT-INT - WS-SHIPMENT-INT
+           IF WS-DAYS-OVERDUE > WS-AGING-THRESHOLD-DAYS
+               MOVE SUPPLIER-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   TO AS-SUPPLIER-ID
+               MOVE WS-DAYS-OVERDUE TO AS-DAYS-OVERDUE
+               MOVE ITEM-ID OF SUPPLY-CHAIN-RECORD-DATA TO AS-ITEM-ID
+               MOVE ITEM-DESCRIPTION OF SUPPLY-CHAIN-RECORD-DATA
+                   TO AS-ITEM-DESCRIPTION
+               MOVE SHIPMENT-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   TO AS-SHIPMENT-ID
+               MOVE SHIPMENT-DATE OF SUPPLY-CHAIN-RECORD-DATA
+                   TO AS-SHIPMENT-DATE
+               RELEASE AGING-SORT-RECORD
+           END-IF.
+
+       PRODUCE-AGING-REPORT.
+           RETURN AGING-SORT-FILE
+               AT END MOVE "YES" TO WS-SORT-END-OF-FILE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-END-OF-FILE = "YES"
+               IF AS-SUPPLIER-ID NOT = WS-PRIOR-SUPPLIER-ID
+                   PERFORM SUPPLIER-BREAK
+               END-IF
+               DISPLAY "  ITEM: " AS-ITEM-ID
+                   " SHIPMENT: " AS-SHIPMENT-ID
+               DISPLAY "    SHIPPED " AS-SHIPMENT-DATE
+                   "  DAYS OVERDUE " AS-DAYS-OVERDUE
+               ADD 1 TO WS-SUPPLIER-TOTAL
+               ADD 1 TO WS-GRAND-TOTAL
+               RETURN AGING-SORT-FILE
+                   AT END MOVE "YES" TO WS-SORT-END-OF-FILE
+               END-RETURN
+           END-PERFORM
+           PERFORM SUPPLIER-TOTAL-LINE.
+
+       SUPPLIER-BREAK.
+           PERFORM SUPPLIER-TOTAL-LINE
+           DISPLAY " "
+           DISPLAY "SUPPLIER-ID: " AS-SUPPLIER-ID
+           MOVE AS-SUPPLIER-ID TO WS-PRIOR-SUPPLIER-ID
+           MOVE ZERO TO WS-SUPPLIER-TOTAL.
+
+       SUPPLIER-TOTAL-LINE.
+           IF WS-PRIOR-SUPPLIER-ID NOT = SPACES
+               DISPLAY "  SUPPLIER TOTAL OVERDUE SHIPMENTS: "
+                   WS-SUPPLIER-TOTAL
+           END-IF.
+
+       FILE-STATUS-CHECK.
+           IF FS-SUPPLY-CHAIN NOT = "00"
+               DISPLAY "ERROR IN SUPPLY-CHAIN-FILE: " FS-SUPPLY-CHAIN
+               STOP RUN
+           END-IF.
+
+       END PROGRAM SHIPMENT-AGING-REPORT.
