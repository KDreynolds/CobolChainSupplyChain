@@ -0,0 +1,29 @@
+//BATCHLD  JOB (ACCTNO),'SUPPLY CHAIN BATCH LOAD',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* OVERNIGHT SUPPLY CHAIN BATCH LOAD.
+//*
+//* RESUBMIT THIS JOB AS-IS IF STEP010 ABENDS PARTWAY THROUGH -
+//* SUPPLY-CHAIN-BATCH-LOADER READS CHECKPT.DAT ON STARTUP AND
+//* SKIPS EVERY BATCH ROW THROUGH THE LAST ONE IT SUCCESSFULLY
+//* PROCESSED, SO A RERUN DOES NOT REPROCESS ROWS ALREADY APPLIED
+//* TO SUPPLYCHAIN.DAT.  DO NOT DELETE OR CLEAR CHECKPT.DAT BEFORE
+//* A RESTART - ONLY CLEAR IT BEFORE THE FIRST RUN OF A NEW BATCH.
+//*
+//* CHECKPT.DAT MUST BE PRE-ALLOCATED (EMPTY, ONE FB/17 RECORD)
+//* BEFORE THE FIRST RUN OF A NEW BATCH - THIS STEP OPENS IT DISP=OLD
+//* SO SUPPLY-CHAIN-BATCH-LOADER'S OPEN OUTPUT REPLACES THE SINGLE
+//* CHECKPOINT RECORD EACH TIME INSTEAD OF APPENDING TO IT.  DISP=MOD
+//* MUST NOT BE USED HERE - IT WOULD POSITION AT END-OF-DATA RATHER
+//* THAN LETTING OPEN OUTPUT TRUNCATE, SO EVERY CHECKPOINT WRITE
+//* WOULD PILE UP A NEW RECORD BEHIND THE OLDEST ONE ON FILE AND
+//* READ-CHECKPOINT WOULD ALWAYS RESTART FROM THAT STALE FIRST
+//* RECORD INSTEAD OF THE LATEST.
+//STEP010  EXEC PGM=SUPPLY-CHAIN-BATCH-LOADER
+//STEPLIB  DD DSN=PROD.SUPPLYCHN.LOADLIB,DISP=SHR
+//BATCHIN  DD DSN=PROD.SUPPLYCHN.BATCHIN,DISP=SHR
+//CHECKPT  DD DSN=PROD.SUPPLYCHN.CHECKPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=17)
+//SYSOUT   DD SYSOUT=*
+//
