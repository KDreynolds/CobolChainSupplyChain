@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-RECONCILIATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLY-CHAIN-FILE ASSIGN TO "SUPPLYCHAIN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS FS-SUPPLY-CHAIN.
+           SELECT RECON-SORT-FILE ASSIGN TO "RECONSRT.DAT".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SUPPLY-CHAIN-FILE.
+       01 SUPPLY-CHAIN-RECORD-DATA.
+           COPY SUPPLY-CHAIN-RECORD.
+
+       SD RECON-SORT-FILE.
+       01 RECON-SORT-RECORD.
+           05 RS-SUPPLIER-ID       PIC X(10).
+           05 RS-TRANSACTION-STATUS PIC X(10).
+           05 RS-TRANSACTION-AMOUNT PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 FS-SUPPLY-CHAIN          PIC XX.
+       01 WS-END-OF-FILE           PIC X(3) VALUE "NO".
+       01 WS-SORT-END-OF-FILE      PIC X(3) VALUE "NO".
+       01 WS-PRIOR-SUPPLIER-ID     PIC X(10) VALUE SPACES.
+
+       01 WS-SUPPLIER-COMPLETE     PIC 9(7)V99 VALUE ZERO.
+       01 WS-SUPPLIER-PENDING      PIC 9(7)V99 VALUE ZERO.
+       01 WS-SUPPLIER-REJECTED     PIC 9(7)V99 VALUE ZERO.
+       01 WS-SUPPLIER-TOTAL        PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-GRAND-COMPLETE        PIC 9(8)V99 VALUE ZERO.
+       01 WS-GRAND-PENDING         PIC 9(8)V99 VALUE ZERO.
+       01 WS-GRAND-REJECTED        PIC 9(8)V99 VALUE ZERO.
+       01 WS-GRAND-TOTAL           PIC 9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY "MONTH-END SUPPLIER RECONCILIATION SUMMARY"
+           SORT RECON-SORT-FILE
+               ON ASCENDING KEY RS-SUPPLIER-ID
+               INPUT PROCEDURE IS SELECT-SUPPLY-CHAIN-ROWS
+               OUTPUT PROCEDURE IS PRODUCE-RECONCILIATION-REPORT
+           DISPLAY " "
+           DISPLAY "RUN TOTAL COMPLETE  : " WS-GRAND-COMPLETE
+           DISPLAY "RUN TOTAL PENDING   : " WS-GRAND-PENDING
+           DISPLAY "RUN TOTAL REJECTED  : " WS-GRAND-REJECTED
+           DISPLAY "RUN GRAND TOTAL     : " WS-GRAND-TOTAL
+           STOP RUN.
+
+       SELECT-SUPPLY-CHAIN-ROWS.
+           OPEN INPUT SUPPLY-CHAIN-FILE
+           PERFORM FILE-STATUS-CHECK
+           READ SUPPLY-CHAIN-FILE NEXT RECORD
+               AT END MOVE "YES" TO WS-END-OF-FILE
+           END-READ
+           PERFORM UNTIL WS-END-OF-FILE = "YES"
+               MOVE SUPPLIER-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   TO RS-SUPPLIER-ID
+               MOVE TRANSACTION-STATUS OF SUPPLY-CHAIN-RECORD-DATA
+                   TO RS-TRANSACTION-STATUS
+               MOVE TRANSACTION-AMOUNT OF SUPPLY-CHAIN-RECORD-DATA
+                   TO RS-TRANSACTION-AMOUNT
+               RELEASE RECON-SORT-RECORD
+               READ SUPPLY-CHAIN-FILE NEXT RECORD
+                   AT END MOVE "YES" TO WS-END-OF-FILE
+               END-READ
+           END-PERFORM
+           CLOSE SUPPLY-CHAIN-FILE.
+
+       PRODUCE-RECONCILIATION-REPORT.
+           RETURN RECON-SORT-FILE
+               AT END MOVE "YES" TO WS-SORT-END-OF-FILE
+           END-RETURN
+           PERFORM UNTIL WS-SORT-END-OF-FILE = "YES"
+               IF RS-SUPPLIER-ID NOT = WS-PRIOR-SUPPLIER-ID
+                   PERFORM SUPPLIER-BREAK
+               END-IF
+               PERFORM ACCUMULATE-TRANSACTION-STATUS
+               RETURN RECON-SORT-FILE
+                   AT END MOVE "YES" TO WS-SORT-END-OF-FILE
+               END-RETURN
+           END-PERFORM
+           PERFORM SUPPLIER-TOTAL-LINE.
+
+       ACCUMULATE-TRANSACTION-STATUS.
+           EVALUATE RS-TRANSACTION-STATUS
+               WHEN "COMPLETE"
+                   ADD RS-TRANSACTION-AMOUNT TO WS-SUPPLIER-COMPLETE
+                   ADD RS-TRANSACTION-AMOUNT TO WS-GRAND-COMPLETE
+               WHEN "PENDING"
+                   ADD RS-TRANSACTION-AMOUNT TO WS-SUPPLIER-PENDING
+                   ADD RS-TRANSACTION-AMOUNT TO WS-GRAND-PENDING
+               WHEN "REJECTED"
+                   ADD RS-TRANSACTION-AMOUNT TO WS-SUPPLIER-REJECTED
+                   ADD RS-TRANSACTION-AMOUNT TO WS-GRAND-REJECTED
+           END-EVALUATE
+           ADD RS-TRANSACTION-AMOUNT TO WS-SUPPLIER-TOTAL
+           ADD RS-TRANSACTION-AMOUNT TO WS-GRAND-TOTAL.
+
+       SUPPLIER-BREAK.
+           PERFORM SUPPLIER-TOTAL-LINE
+           DISPLAY " "
+           DISPLAY "SUPPLIER-ID: " RS-SUPPLIER-ID
+           MOVE RS-SUPPLIER-ID TO WS-PRIOR-SUPPLIER-ID
+           MOVE ZERO TO WS-SUPPLIER-COMPLETE
+           MOVE ZERO TO WS-SUPPLIER-PENDING
+           MOVE ZERO TO WS-SUPPLIER-REJECTED
+           MOVE ZERO TO WS-SUPPLIER-TOTAL.
+
+       SUPPLIER-TOTAL-LINE.
+           IF WS-PRIOR-SUPPLIER-ID NOT = SPACES
+               DISPLAY "  COMPLETE : " WS-SUPPLIER-COMPLETE
+               DISPLAY "  PENDING  : " WS-SUPPLIER-PENDING
+               DISPLAY "  REJECTED : " WS-SUPPLIER-REJECTED
+               DISPLAY "  SUPPLIER TOTAL: " WS-SUPPLIER-TOTAL
+           END-IF.
+
+       FILE-STATUS-CHECK.
+           IF FS-SUPPLY-CHAIN NOT = "00"
+               DISPLAY "ERROR IN SUPPLY-CHAIN-FILE: " FS-SUPPLY-CHAIN
+               STOP RUN
+           END-IF.
+
+       END PROGRAM SUPPLIER-RECONCILIATION-REPORT.
