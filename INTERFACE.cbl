@@ -14,6 +14,22 @@
                RECORD KEY IS ITEM-ID
                FILE STATUS IS FS-SUPPLY-CHAIN.
 
+           SELECT SUPPLIER-MASTER-FILE ASSIGN TO "SUPPLIER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUP-SUPPLIER-ID
+               FILE STATUS IS FS-SUPPLIER.
+
+           SELECT BLOCKCHAIN-FILE ASSIGN TO "BLOCKCHAIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-BLOCKCHAIN.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-TRANSACTION.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -21,8 +37,23 @@
        01 SUPPLY-CHAIN-RECORD-DATA.
            COPY SUPPLY-CHAIN-RECORD.
 
+       FD SUPPLIER-MASTER-FILE.
+       01 SUPPLIER-MASTER-RECORD-DATA.
+           COPY SUPPLIER-RECORD.
+
+       FD BLOCKCHAIN-FILE.
+       01 BLOCKCHAIN-RECORD-DATA.
+           COPY BLOCKCHAIN-RECORD.
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD-DATA.
+           COPY TRANSACTION-RECORD.
+
        WORKING-STORAGE SECTION.
        01 FS-SUPPLY-CHAIN      PIC XX.
+       01 FS-SUPPLIER          PIC XX.
+       01 FS-BLOCKCHAIN        PIC XX.
+       01 FS-TRANSACTION       PIC XX.
        01 WS-OPTION            PIC X(1).
        01 WS-INPUT-BUFFER      PIC X(255).
        01 WS-END-OF-FILE       PIC X(3) VALUE "NO".
@@ -30,14 +61,50 @@
        01 WS-SUPPLY-CHAIN-RECORD.
            COPY SUPPLY-CHAIN-RECORD.
 
+       01 WS-SUPPLIER-MASTER-RECORD.
+           COPY SUPPLIER-RECORD.
+
+       01 WS-OPERATION-CODE    PIC X(1).
+           88 OPERATION-IS-ADD     VALUE "A".
+           88 OPERATION-IS-UPDATE  VALUE "U".
+           88 OPERATION-IS-DELETE  VALUE "D".
+
+       01 WS-INQUIRY-ITEM-ID       PIC X(10).
+
+       01 WS-VALID-RECORD      PIC X(3) VALUE "NO".
+           88 RECORD-IS-VALID      VALUE "YES".
+
+       01 WS-SUPPLIER-VALID    PIC X(3) VALUE "NO".
+           88 SUPPLIER-IS-VALID    VALUE "YES".
+
+       01 WS-CURRENT-TIMESTAMP     PIC 9(14).
+
+      *        BLOCKCHAIN WORKING FIELDS
+       01 WS-BLOCKCHAIN-RECORD.
+           COPY BLOCKCHAIN-RECORD.
+       01 WS-LAST-BLOCK-HASH   PIC X(64) VALUE SPACES.
+       01 WS-BLOCK-NONCE       PIC 9(10) VALUE ZERO.
+       01 WS-HASH-INPUT        PIC X(255).
+       01 WS-HASH-SUB          PIC 9(3) COMP.
+       01 WS-HASH-ACCUM        PIC 9(18) COMP.
+       01 WS-HASH-DISPLAY      PIC 9(18).
+
+      *        TRANSACTION LEDGER WORKING FIELDS
+       01 WS-TRANSACTION-RECORD.
+           COPY TRANSACTION-RECORD.
+       01 WS-TX-SEQUENCE       PIC 9(4) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
+       PERFORM INITIALIZE-RUN.
+
        DISPLAY "SUPPLY CHAIN MANAGEMENT SYSTEM".
        DISPLAY "SELECT OPTION:".
        DISPLAY "1 - ADD SUPPLY CHAIN RECORD".
        DISPLAY "2 - UPDATE SUPPLY CHAIN RECORD".
        DISPLAY "3 - DELETE SUPPLY CHAIN RECORD".
        DISPLAY "4 - EXIT".
+       DISPLAY "5 - INQUIRE SUPPLY CHAIN RECORD".
        ACCEPT WS-OPTION FROM CONSOLE.
 
        EVALUATE WS-OPTION
@@ -49,17 +116,20 @@
                PERFORM DELETE-SUPPLY-CHAIN-RECORD
            WHEN "4"
                MOVE "YES" TO WS-END-OF-FILE
+           WHEN "5"
+               PERFORM INQUIRE-SUPPLY-CHAIN-RECORD
            WHEN OTHER
                DISPLAY "INVALID OPTION"
        END-EVALUATE.
 
        PERFORM UNTIL WS-END-OF-FILE = "YES"
-           DISPLAY "SELECT OPTION:".
-           DISPLAY "1 - ADD SUPPLY CHAIN RECORD".
-           DISPLAY "2 - UPDATE SUPPLY CHAIN RECORD".
-           DISPLAY "3 - DELETE SUPPLY CHAIN RECORD".
-           DISPLAY "4 - EXIT".
-           ACCEPT WS-OPTION FROM CONSOLE.
+           DISPLAY "SELECT OPTION:"
+           DISPLAY "1 - ADD SUPPLY CHAIN RECORD"
+           DISPLAY "2 - UPDATE SUPPLY CHAIN RECORD"
+           DISPLAY "3 - DELETE SUPPLY CHAIN RECORD"
+           DISPLAY "4 - EXIT"
+           DISPLAY "5 - INQUIRE SUPPLY CHAIN RECORD"
+           ACCEPT WS-OPTION FROM CONSOLE
 
            EVALUATE WS-OPTION
                WHEN "1"
@@ -70,6 +140,8 @@
                    PERFORM DELETE-SUPPLY-CHAIN-RECORD
                WHEN "4"
                    MOVE "YES" TO WS-END-OF-FILE
+               WHEN "5"
+                   PERFORM INQUIRE-SUPPLY-CHAIN-RECORD
                WHEN OTHER
                    DISPLAY "INVALID OPTION"
            END-EVALUATE
@@ -77,21 +149,338 @@
 
        STOP RUN.
 
+      *        ONE-TIME STARTUP: PICK UP WHERE THE BLOCKCHAIN LEFT OFF
+      *        SO THIS RUN'S BLOCKS CHAIN ONTO WHAT IS ALREADY ON DISK.
+       INITIALIZE-RUN.
+           PERFORM LOAD-LAST-BLOCK-HASH.
+
+       LOAD-LAST-BLOCK-HASH.
+           MOVE SPACES TO WS-LAST-BLOCK-HASH
+           MOVE "NO" TO WS-END-OF-FILE
+           OPEN INPUT BLOCKCHAIN-FILE
+           IF FS-BLOCKCHAIN = "35"
+               CONTINUE
+           ELSE
+               READ BLOCKCHAIN-FILE
+                   AT END MOVE "YES" TO WS-END-OF-FILE
+               END-READ
+               PERFORM UNTIL WS-END-OF-FILE = "YES"
+                   MOVE BLOCK-HASH OF BLOCKCHAIN-RECORD-DATA
+                       TO WS-LAST-BLOCK-HASH
+                   READ BLOCKCHAIN-FILE
+                       AT END MOVE "YES" TO WS-END-OF-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE BLOCKCHAIN-FILE
+           END-IF
+           MOVE "NO" TO WS-END-OF-FILE.
+
        ADD-SUPPLY-CHAIN-RECORD.
-           CALL "SUPPLY-CHAIN-MANAGEMENT" USING WS-SUPPLY-CHAIN-RECORD.
-           PERFORM FILE-STATUS-CHECK.
+           MOVE "NO" TO WS-VALID-RECORD
+           PERFORM UNTIL RECORD-IS-VALID
+               PERFORM PROMPT-FOR-SUPPLY-CHAIN-DATA
+               PERFORM VALIDATE-NEW-SUPPLY-CHAIN-RECORD
+               IF NOT RECORD-IS-VALID
+                   DISPLAY "RECORD REJECTED - PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM
+           PERFORM LOOKUP-SUPPLIER
+           IF SUPPLIER-IS-VALID
+               MOVE "A" TO WS-OPERATION-CODE
+               CALL "SUPPLY-CHAIN-MANAGEMENT" USING
+                   WS-SUPPLY-CHAIN-RECORD
+                   WS-OPERATION-CODE
+                   FS-SUPPLY-CHAIN
+               PERFORM FILE-STATUS-CHECK
+               IF FS-SUPPLY-CHAIN = "00"
+                   PERFORM APPEND-BLOCKCHAIN-BLOCK
+                   PERFORM WRITE-LEDGER-ENTRY
+               END-IF
+           ELSE
+               DISPLAY "RECORD NOT ADDED - SUPPLIER NOT ON FILE"
+           END-IF.
 
        UPDATE-SUPPLY-CHAIN-RECORD.
-           CALL "SUPPLY-CHAIN-MANAGEMENT" USING WS-SUPPLY-CHAIN-RECORD.
-           PERFORM FILE-STATUS-CHECK.
+           MOVE "NO" TO WS-VALID-RECORD
+           PERFORM UNTIL RECORD-IS-VALID
+               PERFORM PROMPT-FOR-SUPPLY-CHAIN-DATA
+               PERFORM VALIDATE-SUPPLY-CHAIN-RECORD
+               IF NOT RECORD-IS-VALID
+                   DISPLAY "RECORD REJECTED - PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM
+           PERFORM LOOKUP-SUPPLIER
+           IF SUPPLIER-IS-VALID
+               MOVE "U" TO WS-OPERATION-CODE
+               CALL "SUPPLY-CHAIN-MANAGEMENT" USING
+                   WS-SUPPLY-CHAIN-RECORD
+                   WS-OPERATION-CODE
+                   FS-SUPPLY-CHAIN
+               PERFORM FILE-STATUS-CHECK
+               IF FS-SUPPLY-CHAIN = "00"
+                   PERFORM APPEND-BLOCKCHAIN-BLOCK
+                   PERFORM WRITE-LEDGER-ENTRY
+               END-IF
+           ELSE
+               DISPLAY "RECORD NOT UPDATED - SUPPLIER NOT ON FILE"
+           END-IF.
 
        DELETE-SUPPLY-CHAIN-RECORD.
-           CALL "SUPPLY-CHAIN-MANAGEMENT" USING WS-SUPPLY-CHAIN-RECORD.
-           PERFORM FILE-STATUS-CHECK.
+           MOVE "NO" TO WS-VALID-RECORD
+           DISPLAY "ENTER ITEM-ID TO DELETE: "
+           ACCEPT ITEM-ID OF SUPPLY-CHAIN-RECORD-DATA FROM CONSOLE
+           IF ITEM-ID OF SUPPLY-CHAIN-RECORD-DATA = SPACES
+               DISPLAY "ITEM-ID IS REQUIRED - DELETE CANCELLED"
+           ELSE
+               OPEN INPUT SUPPLY-CHAIN-FILE
+               READ SUPPLY-CHAIN-FILE
+                   INVALID KEY
+                       DISPLAY "NO RECORD FOUND FOR ITEM-ID: "
+                           ITEM-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   NOT INVALID KEY
+                       MOVE "YES" TO WS-VALID-RECORD
+                       MOVE SUPPLY-CHAIN-RECORD-DATA
+                           TO WS-SUPPLY-CHAIN-RECORD
+               END-READ
+               CLOSE SUPPLY-CHAIN-FILE
+               IF RECORD-IS-VALID
+                   MOVE "D" TO WS-OPERATION-CODE
+                   CALL "SUPPLY-CHAIN-MANAGEMENT" USING
+                       WS-SUPPLY-CHAIN-RECORD
+                       WS-OPERATION-CODE
+                       FS-SUPPLY-CHAIN
+                   PERFORM FILE-STATUS-CHECK
+                   IF FS-SUPPLY-CHAIN = "00"
+                       PERFORM APPEND-BLOCKCHAIN-BLOCK
+                       PERFORM WRITE-LEDGER-ENTRY
+                   END-IF
+               END-IF
+           END-IF.
 
-       FILE-STATUS-CHECK.
-           IF FS-SUPPLY-CHAIN NOT = "00"
-               DISPLAY "ERROR IN SUPPLY-CHAIN-FILE: " FS-SUPPLY-CHAIN
+       PROMPT-FOR-SUPPLY-CHAIN-DATA.
+           DISPLAY "ENTER ITEM-ID: "
+           ACCEPT ITEM-ID OF WS-SUPPLY-CHAIN-RECORD FROM CONSOLE
+           DISPLAY "ENTER ITEM-DESCRIPTION: "
+           ACCEPT ITEM-DESCRIPTION OF WS-SUPPLY-CHAIN-RECORD
+               FROM CONSOLE
+           DISPLAY "ENTER ITEM-QUANTITY: "
+           ACCEPT ITEM-QUANTITY OF WS-SUPPLY-CHAIN-RECORD FROM CONSOLE
+           DISPLAY "ENTER SUPPLIER-ID: "
+           ACCEPT SUPPLIER-ID OF WS-SUPPLY-CHAIN-RECORD FROM CONSOLE
+           DISPLAY "ENTER SHIPMENT-ID: "
+           ACCEPT SHIPMENT-ID OF WS-SUPPLY-CHAIN-RECORD FROM CONSOLE
+           DISPLAY "ENTER SHIPMENT-DATE (YYYYMMDD, 0 IF NONE): "
+           ACCEPT SHIPMENT-DATE OF WS-SUPPLY-CHAIN-RECORD FROM CONSOLE
+           DISPLAY "ENTER RECEIVED-DATE (YYYYMMDD, 0 IF NONE): "
+           ACCEPT RECEIVED-DATE OF WS-SUPPLY-CHAIN-RECORD FROM CONSOLE
+           DISPLAY "ENTER TRANSACTION-ID: "
+           ACCEPT TRANSACTION-ID OF WS-SUPPLY-CHAIN-RECORD FROM CONSOLE
+           DISPLAY "ENTER TRANSACTION-AMOUNT: "
+           ACCEPT TRANSACTION-AMOUNT OF WS-SUPPLY-CHAIN-RECORD
+               FROM CONSOLE
+           DISPLAY "ENTER TRANSACTION-STATUS: "
+           ACCEPT TRANSACTION-STATUS OF WS-SUPPLY-CHAIN-RECORD
+               FROM CONSOLE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP
+               TO AUDIT-TIMESTAMP OF WS-SUPPLY-CHAIN-RECORD.
+
+      *        SUPPLIER-NAME IS NO LONGER KEYED BY HAND - IT COMES FROM
+      *        SUPPLIER-MASTER-FILE SO A REBRAND OR TYPO FIX ONLY HAS TO
+      *        HAPPEN IN ONE PLACE.
+       LOOKUP-SUPPLIER.
+           MOVE "NO" TO WS-SUPPLIER-VALID
+           MOVE SUPPLIER-ID OF WS-SUPPLY-CHAIN-RECORD
+               TO SUP-SUPPLIER-ID OF SUPPLIER-MASTER-RECORD-DATA
+           OPEN INPUT SUPPLIER-MASTER-FILE
+           READ SUPPLIER-MASTER-FILE
+               INTO WS-SUPPLIER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "SUPPLIER-ID NOT FOUND ON SUPPLIER MASTER: "
+                       SUPPLIER-ID OF WS-SUPPLY-CHAIN-RECORD
+               NOT INVALID KEY
+                   MOVE "YES" TO WS-SUPPLIER-VALID
+                   MOVE SUP-SUPPLIER-NAME OF WS-SUPPLIER-MASTER-RECORD
+                       TO SUPPLIER-NAME OF WS-SUPPLY-CHAIN-RECORD
+           END-READ
+           CLOSE SUPPLIER-MASTER-FILE.
+
+       VALIDATE-NEW-SUPPLY-CHAIN-RECORD.
+           MOVE "YES" TO WS-VALID-RECORD
+           PERFORM VALIDATE-COMMON-FIELDS
+           IF RECORD-IS-VALID
+               PERFORM CHECK-DUPLICATE-ITEM-ID
+           END-IF.
+
+       VALIDATE-SUPPLY-CHAIN-RECORD.
+           MOVE "YES" TO WS-VALID-RECORD
+           PERFORM VALIDATE-COMMON-FIELDS.
+
+       VALIDATE-COMMON-FIELDS.
+           IF ITEM-QUANTITY OF WS-SUPPLY-CHAIN-RECORD = ZERO
+               DISPLAY "ITEM-QUANTITY MUST BE GREATER THAN ZERO"
+               MOVE "NO" TO WS-VALID-RECORD
+           END-IF
+           IF RECEIVED-DATE OF WS-SUPPLY-CHAIN-RECORD > 0
+               AND SHIPMENT-DATE OF WS-SUPPLY-CHAIN-RECORD > 0
+               AND RECEIVED-DATE OF WS-SUPPLY-CHAIN-RECORD <
+                   SHIPMENT-DATE OF WS-SUPPLY-CHAIN-RECORD
+                   DISPLAY "RECEIVED-DATE CANNOT BE EARLIER THAN "
+                       "SHIPMENT-DATE"
+                   MOVE "NO" TO WS-VALID-RECORD
            END-IF.
 
+       CHECK-DUPLICATE-ITEM-ID.
+           OPEN INPUT SUPPLY-CHAIN-FILE
+           MOVE ITEM-ID OF WS-SUPPLY-CHAIN-RECORD
+               TO ITEM-ID OF SUPPLY-CHAIN-RECORD-DATA
+           READ SUPPLY-CHAIN-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "ITEM-ID ALREADY EXISTS: "
+                       ITEM-ID OF WS-SUPPLY-CHAIN-RECORD
+                   MOVE "NO" TO WS-VALID-RECORD
+           END-READ
+           CLOSE SUPPLY-CHAIN-FILE.
+
+       INQUIRE-SUPPLY-CHAIN-RECORD.
+           DISPLAY "ENTER ITEM-ID TO INQUIRE: ".
+           ACCEPT WS-INQUIRY-ITEM-ID FROM CONSOLE.
+           MOVE WS-INQUIRY-ITEM-ID TO
+               ITEM-ID OF SUPPLY-CHAIN-RECORD-DATA
+           OPEN INPUT SUPPLY-CHAIN-FILE
+           READ SUPPLY-CHAIN-FILE
+               INVALID KEY
+                   DISPLAY "NO RECORD FOUND FOR ITEM-ID: "
+                       WS-INQUIRY-ITEM-ID
+               NOT INVALID KEY
+                   DISPLAY "ITEM-ID          : "
+                       ITEM-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "ITEM-DESCRIPTION : "
+                       ITEM-DESCRIPTION OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "ITEM-QUANTITY    : "
+                       ITEM-QUANTITY OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "SUPPLIER-ID      : "
+                       SUPPLIER-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "SUPPLIER-NAME    : "
+                       SUPPLIER-NAME OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "SHIPMENT-ID      : "
+                       SHIPMENT-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "SHIPMENT-DATE    : "
+                       SHIPMENT-DATE OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "RECEIVED-DATE    : "
+                       RECEIVED-DATE OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "TRANSACTION-ID   : "
+                       TRANSACTION-ID OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "TRANSACTION-AMT  : "
+                       TRANSACTION-AMOUNT OF SUPPLY-CHAIN-RECORD-DATA
+                   DISPLAY "TRANSACTION-STAT : "
+                       TRANSACTION-STATUS OF SUPPLY-CHAIN-RECORD-DATA
+           END-READ
+           CLOSE SUPPLY-CHAIN-FILE.
+
+      *        TAMPER-EVIDENT AUDIT TRAIL - ONE CHAINED BLOCK PER
+      *        SUCCESSFUL ADD/UPDATE/DELETE, LINKED TO THE PRIOR HASH.
+       APPEND-BLOCKCHAIN-BLOCK.
+           MOVE SPACES TO WS-HASH-INPUT
+           MOVE WS-SUPPLY-CHAIN-RECORD TO WS-HASH-INPUT(1:189)
+           MOVE WS-LAST-BLOCK-HASH TO WS-HASH-INPUT(190:64)
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           ADD 1 TO WS-BLOCK-NONCE
+           PERFORM COMPUTE-BLOCK-HASH
+           MOVE WS-LAST-BLOCK-HASH
+               TO PREVIOUS-HASH OF WS-BLOCKCHAIN-RECORD
+           MOVE WS-HASH-DISPLAY TO BLOCK-HASH OF WS-BLOCKCHAIN-RECORD
+           MOVE WS-BLOCK-NONCE TO NONCE OF WS-BLOCKCHAIN-RECORD
+           MOVE 189 TO DATA-LENGTH OF WS-BLOCKCHAIN-RECORD
+           MOVE WS-SUPPLY-CHAIN-RECORD
+               TO BLOCK-DATA OF WS-BLOCKCHAIN-RECORD
+           MOVE WS-CURRENT-TIMESTAMP
+               TO TIMESTAMP OF WS-BLOCKCHAIN-RECORD
+           MOVE WS-OPERATION-CODE
+               TO BLOCK-SIGNATURE OF WS-BLOCKCHAIN-RECORD
+           OPEN EXTEND BLOCKCHAIN-FILE
+           WRITE BLOCKCHAIN-RECORD-DATA FROM WS-BLOCKCHAIN-RECORD
+           IF FS-BLOCKCHAIN NOT = "00"
+               DISPLAY "ERROR WRITING BLOCKCHAIN.DAT: " FS-BLOCKCHAIN
+           END-IF
+           CLOSE BLOCKCHAIN-FILE
+           MOVE BLOCK-HASH OF WS-BLOCKCHAIN-RECORD
+               TO WS-LAST-BLOCK-HASH.
+
+      *        A ROLLING CHECKSUM OVER THE RECORD BYTES AND THE PRIOR
+      *        BLOCK'S HASH (BOTH STAGED IN WS-HASH-INPUT), CHAINED WITH
+      *        THE NONCE SO NO TWO BLOCKS EVER HASH THE SAME EVEN WHEN
+      *        THE UNDERLYING DATA REPEATS, AND SO TAMPERING WITH ANY
+      *        EARLIER BLOCK CHANGES EVERY HASH COMPUTED AFTER IT.
+       COMPUTE-BLOCK-HASH.
+           MOVE ZERO TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-SUB FROM 1 BY 1
+               UNTIL WS-HASH-SUB > 253
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD(
+                       (WS-HASH-ACCUM * 31) +
+                       FUNCTION ORD(WS-HASH-INPUT(WS-HASH-SUB:1))
+                       + WS-BLOCK-NONCE,
+                       999999999999999999)
+           END-PERFORM
+           MOVE WS-HASH-ACCUM TO WS-HASH-DISPLAY.
+
+      *        FINANCE'S IMMUTABLE LEDGER - NEVER REWRITTEN, ONE ROW
+      *        PER SUCCESSFUL ADD/UPDATE/DELETE, APART FROM THE MASTER.
+       WRITE-LEDGER-ENTRY.
+           ADD 1 TO WS-TX-SEQUENCE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING "TX" WS-CURRENT-TIMESTAMP WS-TX-SEQUENCE
+               DELIMITED BY SIZE INTO TX-ID OF WS-TRANSACTION-RECORD
+           MOVE ITEM-ID OF WS-SUPPLY-CHAIN-RECORD
+               TO TX-ITEM-ID OF WS-TRANSACTION-RECORD
+           MOVE ITEM-QUANTITY OF WS-SUPPLY-CHAIN-RECORD
+               TO TX-QUANTITY OF WS-TRANSACTION-RECORD
+           MOVE SUPPLIER-ID OF WS-SUPPLY-CHAIN-RECORD
+               TO TX-SUPPLIER-ID OF WS-TRANSACTION-RECORD
+           MOVE WS-CURRENT-TIMESTAMP(1:8)
+               TO TX-DATE OF WS-TRANSACTION-RECORD
+           MOVE TRANSACTION-AMOUNT OF WS-SUPPLY-CHAIN-RECORD
+               TO TX-AMOUNT OF WS-TRANSACTION-RECORD
+           MOVE TRANSACTION-STATUS OF WS-SUPPLY-CHAIN-RECORD
+               TO TX-STATUS OF WS-TRANSACTION-RECORD
+           MOVE WS-CURRENT-TIMESTAMP
+               TO TX-AUDIT-TIMESTAMP OF WS-TRANSACTION-RECORD
+           OPEN EXTEND TRANSACTION-FILE
+           WRITE TRANSACTION-RECORD-DATA FROM WS-TRANSACTION-RECORD
+           IF FS-TRANSACTION NOT = "00"
+               DISPLAY "ERROR WRITING TRANSACTION.DAT: " FS-TRANSACTION
+           END-IF
+           CLOSE TRANSACTION-FILE.
+
+       FILE-STATUS-CHECK.
+           EVALUATE FS-SUPPLY-CHAIN
+               WHEN "00"
+                   CONTINUE
+               WHEN "22"
+                   DISPLAY
+                     "DUPLICATE KEY - ITEM-ID ALREADY EXISTS ON FILE"
+               WHEN "23"
+                   DISPLAY
+                     "RECORD NOT FOUND FOR THE GIVEN ITEM-ID"
+               WHEN "21"
+                   DISPLAY
+                     "SEQUENCE ERROR ON KEYED ACCESS TO SUPPLY-CHAIN"
+               WHEN "35"
+                   DISPLAY "SUPPLY-CHAIN-FILE DOES NOT EXIST"
+                   STOP RUN
+               WHEN "37"
+               WHEN "39"
+                   DISPLAY
+                     "FIXED FILE ATTRIBUTE CONFLICT ON SUPPLY-CHAIN"
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY
+                     "UNRECOVERABLE I/O ERROR ON SUPPLY-CHAIN-FILE: "
+                       FS-SUPPLY-CHAIN
+                   STOP RUN
+           END-EVALUATE.
+
        END PROGRAM SUPPLY-CHAIN-INTERFACE.
