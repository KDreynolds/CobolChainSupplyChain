@@ -0,0 +1,8 @@
+           05 TX-ID                PIC X(20).
+           05 TX-ITEM-ID           PIC X(10).
+           05 TX-QUANTITY          PIC 9(5).
+           05 TX-SUPPLIER-ID       PIC X(10).
+           05 TX-DATE              PIC 9(8).
+           05 TX-AMOUNT            PIC 9(7)V99.
+           05 TX-STATUS            PIC X(10).
+           05 TX-AUDIT-TIMESTAMP   PIC 9(14).
