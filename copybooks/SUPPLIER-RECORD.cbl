@@ -0,0 +1,2 @@
+           05 SUP-SUPPLIER-ID      PIC X(10).
+           05 SUP-SUPPLIER-NAME    PIC X(30).
