@@ -0,0 +1,7 @@
+           05 BLOCK-HASH           PIC X(64).
+           05 PREVIOUS-HASH        PIC X(64).
+           05 NONCE                PIC 9(10).
+           05 DATA-LENGTH          PIC 9(5).
+           05 BLOCK-DATA           PIC X(255).
+           05 TIMESTAMP            PIC 9(14).
+           05 BLOCK-SIGNATURE      PIC X(128).
