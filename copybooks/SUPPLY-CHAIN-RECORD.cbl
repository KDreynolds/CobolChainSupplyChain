@@ -0,0 +1,12 @@
+           05 ITEM-ID              PIC X(10).
+           05 ITEM-DESCRIPTION     PIC X(50).
+           05 ITEM-QUANTITY        PIC 9(5).
+           05 SUPPLIER-ID          PIC X(10).
+           05 SUPPLIER-NAME        PIC X(30).
+           05 SHIPMENT-ID          PIC X(15).
+           05 SHIPMENT-DATE        PIC 9(8).
+           05 RECEIVED-DATE        PIC 9(8).
+           05 TRANSACTION-ID       PIC X(20).
+           05 TRANSACTION-AMOUNT   PIC 9(7)V99.
+           05 TRANSACTION-STATUS   PIC X(10).
+           05 AUDIT-TIMESTAMP      PIC 9(14).
