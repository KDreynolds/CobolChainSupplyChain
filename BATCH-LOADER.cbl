@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLY-CHAIN-BATCH-LOADER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLY-CHAIN-FILE ASSIGN TO "SUPPLYCHAIN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS FS-SUPPLY-CHAIN.
+
+           SELECT BATCH-INPUT-FILE ASSIGN TO "BATCHIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-BATCH-INPUT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT SUPPLIER-MASTER-FILE ASSIGN TO "SUPPLIER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUP-SUPPLIER-ID
+               FILE STATUS IS FS-SUPPLIER.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SUPPLY-CHAIN-FILE.
+       01 SUPPLY-CHAIN-RECORD-DATA.
+           COPY SUPPLY-CHAIN-RECORD.
+
+       FD SUPPLIER-MASTER-FILE.
+       01 SUPPLIER-MASTER-RECORD-DATA.
+           COPY SUPPLIER-RECORD.
+
+       FD BATCH-INPUT-FILE.
+       01 BATCH-INPUT-RECORD.
+           05 BI-OPERATION-CODE    PIC X(1).
+           COPY SUPPLY-CHAIN-RECORD.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CP-LAST-ITEM-ID      PIC X(10).
+           05 CP-RECORD-COUNT      PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SUPPLY-CHAIN          PIC XX.
+       01 FS-BATCH-INPUT           PIC XX.
+       01 FS-CHECKPOINT            PIC XX.
+       01 FS-SUPPLIER              PIC XX.
+       01 WS-END-OF-FILE           PIC X(3) VALUE "NO".
+
+       01 WS-SUPPLY-CHAIN-RECORD.
+           COPY SUPPLY-CHAIN-RECORD.
+
+       01 WS-SUPPLIER-MASTER-RECORD.
+           COPY SUPPLIER-RECORD.
+
+       01 WS-OPERATION-CODE        PIC X(1).
+           88 OPERATION-IS-DELETE      VALUE "D".
+
+       01 WS-RESTART-ITEM-ID       PIC X(10) VALUE SPACES.
+       01 WS-SKIPPING              PIC X(3) VALUE "NO".
+       01 WS-RECORD-COUNT          PIC 9(7) VALUE ZERO.
+       01 WS-PROCESSED-COUNT       PIC 9(7) VALUE ZERO.
+       01 WS-REJECTED-COUNT        PIC 9(7) VALUE ZERO.
+
+       01 WS-VALID-RECORD          PIC X(3) VALUE "NO".
+           88 RECORD-IS-VALID          VALUE "YES".
+
+       01 WS-SUPPLIER-VALID        PIC X(3) VALUE "NO".
+           88 SUPPLIER-IS-VALID        VALUE "YES".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY "SUPPLY CHAIN BATCH LOADER"
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT SUPPLY-CHAIN-FILE
+           IF FS-SUPPLY-CHAIN NOT = "00"
+               DISPLAY "UNABLE TO OPEN SUPPLYCHAIN.DAT: "
+                   FS-SUPPLY-CHAIN
+               STOP RUN
+           END-IF
+           CLOSE SUPPLY-CHAIN-FILE
+           OPEN INPUT BATCH-INPUT-FILE
+           IF FS-BATCH-INPUT NOT = "00"
+               DISPLAY "UNABLE TO OPEN BATCHIN.DAT: " FS-BATCH-INPUT
+               STOP RUN
+           END-IF
+           READ BATCH-INPUT-FILE
+               AT END MOVE "YES" TO WS-END-OF-FILE
+           END-READ
+           PERFORM UNTIL WS-END-OF-FILE = "YES"
+               PERFORM PROCESS-BATCH-RECORD
+               READ BATCH-INPUT-FILE
+                   AT END MOVE "YES" TO WS-END-OF-FILE
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-INPUT-FILE
+           IF WS-SKIPPING = "YES"
+               DISPLAY "WARNING - CHECKPOINT RESTART ITEM-ID NOT FOUND "
+                   "IN BATCHIN.DAT: " WS-RESTART-ITEM-ID
+               DISPLAY "NO BATCH ROWS WERE PROCESSED THIS RUN"
+           END-IF
+           DISPLAY "RECORDS READ      : " WS-RECORD-COUNT
+           DISPLAY "RECORDS PROCESSED : " WS-PROCESSED-COUNT
+           DISPLAY "RECORDS REJECTED  : " WS-REJECTED-COUNT
+           STOP RUN.
+
+      *        RESTART SUPPORT - IF A PRIOR RUN LEFT A CHECKPOINT, SKIP
+      *        EVERY BATCH ROW UP TO AND INCLUDING THE LAST ONE IT
+      *        SUCCESSFULLY PROCESSED SO A RERUN AFTER AN ABEND DOES NOT
+      *        REPROCESS (AND RE-ADD) ANYTHING.
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-ITEM-ID
+           MOVE "NO" TO WS-SKIPPING
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CP-LAST-ITEM-ID TO WS-RESTART-ITEM-ID
+                       MOVE "YES" TO WS-SKIPPING
+                       DISPLAY "RESTARTING AFTER ITEM-ID: "
+                           WS-RESTART-ITEM-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PROCESS-BATCH-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-SKIPPING = "YES"
+               IF ITEM-ID OF BATCH-INPUT-RECORD = WS-RESTART-ITEM-ID
+                   MOVE "NO" TO WS-SKIPPING
+               END-IF
+           ELSE
+               MOVE BI-OPERATION-CODE TO WS-OPERATION-CODE
+               MOVE BATCH-INPUT-RECORD(2:189) TO WS-SUPPLY-CHAIN-RECORD
+               MOVE "YES" TO WS-VALID-RECORD
+               MOVE "YES" TO WS-SUPPLIER-VALID
+               IF NOT OPERATION-IS-DELETE
+                   PERFORM VALIDATE-COMMON-FIELDS
+                   IF RECORD-IS-VALID
+                       PERFORM LOOKUP-SUPPLIER
+                   END-IF
+               END-IF
+               IF RECORD-IS-VALID AND SUPPLIER-IS-VALID
+                   CALL "SUPPLY-CHAIN-MANAGEMENT" USING
+                       WS-SUPPLY-CHAIN-RECORD
+                       WS-OPERATION-CODE
+                       FS-SUPPLY-CHAIN
+                   PERFORM FILE-STATUS-CHECK
+                   IF FS-SUPPLY-CHAIN = "00"
+                       ADD 1 TO WS-PROCESSED-COUNT
+                       PERFORM WRITE-CHECKPOINT
+                   ELSE
+                       ADD 1 TO WS-REJECTED-COUNT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+           END-IF.
+
+      *        SAME FIELD CHECKS INTERFACE.CBL APPLIES ON EVERY
+      *        ADD/UPDATE - A BATCH ROW GETS NO FREE PASS AROUND THEM.
+       VALIDATE-COMMON-FIELDS.
+           IF ITEM-QUANTITY OF WS-SUPPLY-CHAIN-RECORD = ZERO
+               DISPLAY "ITEM-QUANTITY MUST BE GREATER THAN ZERO - "
+                   "ITEM-ID: " ITEM-ID OF WS-SUPPLY-CHAIN-RECORD
+               MOVE "NO" TO WS-VALID-RECORD
+           END-IF
+           IF RECEIVED-DATE OF WS-SUPPLY-CHAIN-RECORD > 0
+               AND SHIPMENT-DATE OF WS-SUPPLY-CHAIN-RECORD > 0
+               AND RECEIVED-DATE OF WS-SUPPLY-CHAIN-RECORD <
+                   SHIPMENT-DATE OF WS-SUPPLY-CHAIN-RECORD
+                   DISPLAY "RECEIVED-DATE CANNOT BE EARLIER THAN "
+                       "SHIPMENT-DATE - ITEM-ID: "
+                       ITEM-ID OF WS-SUPPLY-CHAIN-RECORD
+                   MOVE "NO" TO WS-VALID-RECORD
+           END-IF.
+
+      *        SAME SUPPLIER-MASTER CHECK INTERFACE.CBL APPLIES ON
+      *        EVERY ADD/UPDATE - PULLS SUPPLIER-NAME FROM THE MASTER
+      *        RATHER THAN TRUSTING WHATEVER CAME IN ON THE BATCH ROW.
+       LOOKUP-SUPPLIER.
+           MOVE "NO" TO WS-SUPPLIER-VALID
+           MOVE SUPPLIER-ID OF WS-SUPPLY-CHAIN-RECORD
+               TO SUP-SUPPLIER-ID OF SUPPLIER-MASTER-RECORD-DATA
+           OPEN INPUT SUPPLIER-MASTER-FILE
+           READ SUPPLIER-MASTER-FILE
+               INTO WS-SUPPLIER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "SUPPLIER-ID NOT FOUND ON SUPPLIER MASTER - "
+                       "ITEM-ID: " ITEM-ID OF WS-SUPPLY-CHAIN-RECORD
+               NOT INVALID KEY
+                   MOVE "YES" TO WS-SUPPLIER-VALID
+                   MOVE SUP-SUPPLIER-NAME OF WS-SUPPLIER-MASTER-RECORD
+                       TO SUPPLIER-NAME OF WS-SUPPLY-CHAIN-RECORD
+           END-READ
+           CLOSE SUPPLIER-MASTER-FILE.
+
+       WRITE-CHECKPOINT.
+           MOVE ITEM-ID OF BATCH-INPUT-RECORD TO CP-LAST-ITEM-ID
+           MOVE WS-RECORD-COUNT TO CP-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       FILE-STATUS-CHECK.
+           EVALUATE FS-SUPPLY-CHAIN
+               WHEN "00"
+                   CONTINUE
+               WHEN "22"
+                   DISPLAY "DUPLICATE KEY REJECTED - ITEM-ID: "
+                       ITEM-ID OF BATCH-INPUT-RECORD
+               WHEN "23"
+                   DISPLAY "RECORD NOT FOUND REJECTED - ITEM-ID: "
+                       ITEM-ID OF BATCH-INPUT-RECORD
+               WHEN "35"
+                   DISPLAY "SUPPLY-CHAIN-FILE DOES NOT EXIST"
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY
+                     "UNRECOVERABLE I/O ERROR ON SUPPLY-CHAIN-FILE: "
+                       FS-SUPPLY-CHAIN
+                   STOP RUN
+           END-EVALUATE.
+
+       END PROGRAM SUPPLY-CHAIN-BATCH-LOADER.
